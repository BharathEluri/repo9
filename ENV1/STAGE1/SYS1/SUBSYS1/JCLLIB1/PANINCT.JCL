@@ -0,0 +1,63 @@
+//PANINCT  JOB (ACCTNO),'PANVINCL BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* PANINCT -- NIGHTLY ASCII/EBCDIC/UTF8/LONGNAMEFILE CONVERSION  *
+//*            RUN.  STEP010 RUNS PANVINCL.  STEP020 (PANVRPT1,   *
+//*            THE FLAG-COMBINATION SUMMARY REPORT) ONLY RUNS IF  *
+//*            STEP010 COMES BACK WITH CONDITION CODE ZERO -- A   *
+//*            BAD CONVERSION MUST NOT LET THE REPORT STEP (OR    *
+//*            ANY OTHER DOWNSTREAM STEP ADDED LATER) RUN AGAINST *
+//*            HALF-CONVERTED OUTPUT.                             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PANVINCL
+//STEPLIB  DD  DSN=PANV.PROD.LOADLIB,DISP=SHR
+//ASCIIIN  DD DSN=PANV.PROD.ASCII.FILE,DISP=SHR
+//EBCDCIN  DD DSN=PANV.PROD.EBCDIC.FILE,DISP=SHR
+//UTF8IN   DD DSN=PANV.PROD.UTF8.FILE,DISP=SHR
+//LONGNAM  DD DSN=PANV.PROD.LONGNAME.FILE,DISP=SHR
+//ASCIIOUT DD DSN=PANV.PROD.ASCII.OUT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//EBCDCOUT DD DSN=PANV.PROD.EBCDIC.OUT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//UTF8OUT  DD DSN=PANV.PROD.UTF8.OUT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//PANVOUT  DD DSN=PANV.PROD.PANVOUT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=16)
+//RESTART  DD DSN=PANV.PROD.RESTART.CTL,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=10)
+//AUDITTRL DD DSN=PANV.PROD.AUDIT.TRAIL,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=38)
+//* FLAGMSTR IS THE ONLINE FLAG-LOOKUP FILE PANVMNT USES (REQ 007) --
+//* ORGANIZATION IS INDEXED, SO ON A REAL Z/OS SYSTEM THIS DD POINTS
+//* AT A VSAM KSDS CLUSTER DEFINED BY A SEPARATE IDCAMS DEFINE
+//* CLUSTER STEP (KEYED ON FM-RECORD-KEY), NOT ALLOCATED HERE WITH
+//* SPACE/DCB THE WAY A NON-VSAM SEQUENTIAL DATA SET IS.
+//FLAGMSTR DD DSN=PANV.PROD.FLAGMSTR,DISP=SHR
+//* INTRFACE IS THE DOWNSTREAM INTERFACE EXTRACT (REQ 008) -- REBUILT
+//* FROM SCRATCH EVERY RUN, LIKE ASCIIOUT/EBCDCOUT/UTF8OUT ABOVE.
+//INTRFACE DD DSN=PANV.PROD.INTRFACE,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=84)
+//SYSOUT   DD  SYSOUT=*
+//*
+//* SKIP STEP020 ENTIRELY UNLESS PANVINCL RETURNED RC=0.
+//         IF (STEP010.RC = 0) THEN
+//STEP020  EXEC PGM=PANVRPT1
+//STEPLIB  DD  DSN=PANV.PROD.LOADLIB,DISP=SHR
+//PANVOUT  DD  DSN=PANV.PROD.PANVOUT,DISP=SHR
+//PANVRPT1 DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//         ENDIF
