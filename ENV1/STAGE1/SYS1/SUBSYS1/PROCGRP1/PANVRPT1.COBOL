@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.                                         00010000
+          PROGRAM-ID.    PANVRPT1.                                      00020000
+          ENVIRONMENT    DIVISION.                                      00030000
+          INPUT-OUTPUT   SECTION.                                       00040000
+          FILE-CONTROL.                                                 00050000
+              SELECT PANVOUT-FILE                                       00060000
+                  ASSIGN TO PANVOUT                                     00070000
+                  ORGANIZATION IS SEQUENTIAL                            00080000
+                  FILE STATUS IS WS-PANVOUT-STATUS.                     00090000
+              SELECT REPORT-FILE                                        00100000
+                  ASSIGN TO PANVRPT1                                    00110000
+                  ORGANIZATION IS SEQUENTIAL                            00120000
+                  FILE STATUS IS WS-REPORT-STATUS.                      00130000
+          DATA DIVISION.                                                00140000
+          FILE SECTION.                                                 00150000
+          FD  PANVOUT-FILE                                              00160000
+              RECORDING MODE IS F.                                      00170000
+          COPY PANVOUT.                                                 00180000
+          FD  REPORT-FILE                                               00190000
+              RECORDING MODE IS F.                                      00200000
+          01  REPORT-LINE                  PIC X(80).                   00210000
+          WORKING-STORAGE SECTION.                                      00220000
+      *                                                                 00230000
+           01 WS-PANVOUT-STATUS  PIC XX.                                00240000
+              88 WS-PANVOUT-OK       VALUE '00'.                        00250000
+              88 WS-PANVOUT-EOF      VALUE '10'.                        00260000
+           01 WS-REPORT-STATUS   PIC XX.                                00270000
+      *                                                                 00280000
+      *    ACCUMULATES ONE ENTRY PER DISTINCT FLAG COMBINATION SEEN     00281000
+      *    IN PANVOUT-FILE, KEYED BY VALUE RATHER THAN BY ADJACENT-     00282000
+      *    RECORD CONTROL BREAK -- PANVINCL WRITES PANVOUT-FILE IN      00283000
+      *    LONGNAMEFILE ARRIVAL ORDER, NOT SORTED BY FLAG COMBINATION,  00284000
+      *    SO THE SAME COMBINATION CAN RECUR NON-CONTIGUOUSLY.          00285000
+           01 WS-COMBO-TABLE.                                           00290000
+              05 WS-COMBO-ENTRY OCCURS 200 TIMES.                       00300000
+                 10 WS-COMBO-VALUE          PIC X(04).                  00310000
+                 10 WS-COMBO-TOTAL          PIC 9(9) VALUE ZERO.        00320000
+           01 WS-COMBO-ENTRY-COUNT       PIC 9(5) VALUE ZERO.           00330000
+           01 WS-COMBO-IDX               PIC 9(5).                      00340000
+           01 WS-COMBO-MATCH-IDX         PIC 9(5).                      00350000
+           01 WS-COMBO-FOUND-SW          PIC X VALUE 'N'.               00360000
+              88 WS-COMBO-FOUND              VALUE 'Y'.                 00370000
+           01 WS-GRAND-TOTAL-COUNT       PIC 9(9) VALUE ZERO.           00380000
+      *                                                                 00390000
+           01 WS-REPORT-LINES.                                          00400000
+              05 WS-HEADING-LINE.                                       00410000
+                 10 FILLER PIC X(20) VALUE 'PANVRPT1 - FLAG '.          00420000
+                 10 FILLER PIC X(20) VALUE 'COMBINATION SUMMARY'.       00430000
+                 10 FILLER PIC X(40) VALUE SPACES.                      00440000
+              05 WS-COLUMN-LINE.                                        00450000
+                 10 FILLER PIC X(10) VALUE 'FLAG-COMBO'.                00460000
+                 10 FILLER PIC X(15) VALUE '  RECORD-COUNT '.           00470000
+                 10 FILLER PIC X(55) VALUE SPACES.                      00480000
+              05 WS-DETAIL-LINE.                                        00490000
+                 10 DL-FLAG-COMBO         PIC X(04).                    00500000
+                 10 FILLER                PIC X(06) VALUE SPACES.       00510000
+                 10 DL-RECORD-COUNT       PIC ZZZ,ZZZ,ZZ9.              00520000
+                 10 FILLER                PIC X(59) VALUE SPACES.       00530000
+              05 WS-GRAND-TOTAL-LINE.                                   00540000
+                 10 FILLER  PIC X(14) VALUE 'GRAND TOTAL '.             00550000
+                 10 GT-RECORD-COUNT       PIC ZZZ,ZZZ,ZZ9.              00560000
+                 10 FILLER                PIC X(59) VALUE SPACES.       00570000
+      *                                                                 00580000
+          PROCEDURE      DIVISION.                                      00590000
+          0000-MAIN-CONTROL.                                            00600000
+              PERFORM 1000-INITIALIZE                                   00610000
+              PERFORM 2000-READ-PANVOUT-RECORD                          00620000
+              PERFORM 3000-PROCESS-RECORD                               00630000
+                  UNTIL WS-PANVOUT-EOF                                  00640000
+              PERFORM 4000-PRINT-COMBO-TOTALS                           00650000
+              PERFORM 4100-PRINT-GRAND-TOTAL                            00660000
+              PERFORM 9000-TERMINATE                                    00670000
+              GOBACK.                                                   00680000
+      *                                                                 00690000
+          1000-INITIALIZE.                                              00700000
+              OPEN INPUT  PANVOUT-FILE                                  00710000
+              OPEN OUTPUT REPORT-FILE                                   00720000
+              MOVE WS-HEADING-LINE TO REPORT-LINE                       00730000
+              WRITE REPORT-LINE                                         00740000
+              MOVE WS-COLUMN-LINE  TO REPORT-LINE                       00750000
+              WRITE REPORT-LINE.                                        00760000
+      *                                                                 00770000
+          2000-READ-PANVOUT-RECORD.                                     00780000
+              READ PANVOUT-FILE                                         00790000
+                  AT END                                                00800000
+                      SET WS-PANVOUT-EOF TO TRUE                        00810000
+              END-READ.                                                 00820000
+      *                                                                 00830000
+          3000-PROCESS-RECORD.                                          00840000
+              PERFORM 3050-FIND-OR-ADD-COMBO                            00850000
+              ADD 1 TO WS-COMBO-TOTAL(WS-COMBO-MATCH-IDX)               00860000
+              ADD 1 TO WS-GRAND-TOTAL-COUNT                             00870000
+              PERFORM 2000-READ-PANVOUT-RECORD.                         00880000
+      *                                                                 00890000
+      *    LINEAR-SCAN THE TABLE FOR PV-FLAG-COMBO; ADD A NEW ENTRY     00900000
+      *    THE FIRST TIME A COMBINATION IS SEEN.  THE TABLE IS SMALL    00910000
+      *    (DISTINCT FLAG COMBINATIONS, NOT DISTINCT RECORDS) SO A      00920000
+      *    FULL SCAN PER RECORD IS NOT A CONCERN.                       00930000
+          3050-FIND-OR-ADD-COMBO.                                       00940000
+              MOVE 'N' TO WS-COMBO-FOUND-SW                             00950000
+              MOVE ZERO TO WS-COMBO-MATCH-IDX                           00960000
+              PERFORM VARYING WS-COMBO-IDX FROM 1 BY 1                  00970000
+                      UNTIL WS-COMBO-IDX > WS-COMBO-ENTRY-COUNT         00980000
+                  IF NOT WS-COMBO-FOUND AND                             00990000
+                     WS-COMBO-VALUE(WS-COMBO-IDX) = PV-FLAG-COMBO       01000000
+                      SET WS-COMBO-FOUND TO TRUE                        01010000
+                      MOVE WS-COMBO-IDX TO WS-COMBO-MATCH-IDX           01020000
+                  END-IF                                                01030000
+              END-PERFORM                                               01040000
+              IF NOT WS-COMBO-FOUND                                     01050000
+                  IF WS-COMBO-ENTRY-COUNT >= 200                        01051000
+                      DISPLAY 'PANVRPT1: MORE THAN 200 DISTINCT FLAG '  01052000
+                              'COMBINATIONS -- WS-COMBO-TABLE FULL'     01053000
+                      MOVE 16 TO RETURN-CODE                            01054000
+                      PERFORM 9000-TERMINATE                            01055000
+                      GOBACK                                            01056000
+                  END-IF                                                01057000
+                  ADD 1 TO WS-COMBO-ENTRY-COUNT                         01060000
+                  MOVE WS-COMBO-ENTRY-COUNT TO WS-COMBO-MATCH-IDX       01070000
+                  MOVE PV-FLAG-COMBO                                    01080000
+                      TO WS-COMBO-VALUE(WS-COMBO-MATCH-IDX)             01090000
+              END-IF.                                                   01100000
+      *                                                                 01110000
+          4000-PRINT-COMBO-TOTALS.                                      01120000
+              PERFORM VARYING WS-COMBO-IDX FROM 1 BY 1                  01130000
+                      UNTIL WS-COMBO-IDX > WS-COMBO-ENTRY-COUNT         01140000
+                  MOVE WS-COMBO-VALUE(WS-COMBO-IDX) TO DL-FLAG-COMBO    01150000
+                  MOVE WS-COMBO-TOTAL(WS-COMBO-IDX)  TO DL-RECORD-COUNT 01160000
+                  MOVE WS-DETAIL-LINE TO REPORT-LINE                    01170000
+                  WRITE REPORT-LINE                                     01180000
+              END-PERFORM.                                              01190000
+      *                                                                 01200000
+          4100-PRINT-GRAND-TOTAL.                                       01210000
+              MOVE WS-GRAND-TOTAL-COUNT TO GT-RECORD-COUNT              01220000
+              MOVE WS-GRAND-TOTAL-LINE  TO REPORT-LINE                  01230000
+              WRITE REPORT-LINE.                                        01240000
+      *                                                                 01250000
+          9000-TERMINATE.                                               01260000
+              CLOSE PANVOUT-FILE                                        01270000
+                    REPORT-FILE                                         01280000
+              MOVE 0 TO RETURN-CODE.                                    01290000
