@@ -1,31 +1,219 @@
        IDENTIFICATION DIVISION.                                         00010000
-       PROGRAM-ID.    PANVINCL.                                         00020000
-       ENVIRONMENT    DIVISION.                                         00030000
-       DATA DIVISION.                                                   00040000
-       WORKING-STORAGE SECTION.                                         00050000
-      *                                                                 00060000
-        01 FELDP PIC X.                                                 00070000
-        COPY COPY1 .                                                    00080000
-                                                                        00081000
-        ++INCLUDE      ASCII_FILE .                                     00081600
-        ++INCLUDE      EBCDIC_FILE .                                    00081700
-        ++INCLUDE      UTF8_FILE.                                       00081800
-        ++INCLUDE      LONGNAMEFILE.                                    00081800
-                                                                        00081900
-        01 FELDA PIC X.                                                 00082000
-        01 FELDB PIC X.                                                 00083000
-        01 FELDC PIC X.                                                 00084000
-        01 FELDD PIC X.                                                 00085000
-        COPY                                                            00090000
-      *                                                                 00100000
-         COPY3 .                                                        00110000
-        01 FELDH PIC X.                                                 00111000
-        01 FELDI PIC X.                                                 00112000
-      *                                                                 00120000
-        01 COPY COPY5.                                                  00130000
-      *                                                                 00140000
-       PROCEDURE      DIVISION.                                         00150000
-           DISPLAY 'Sample for resolving PANVALET ++INCL'.              00160000
-           COPY COPY4     .                                             00170000
-      *    COPY NEENEE    .                                             00180000
-           GOBACK.                                                      00190000
+          PROGRAM-ID.    PANVINCL.                                      00020000
+          ENVIRONMENT    DIVISION.                                      00030000
+          INPUT-OUTPUT   SECTION.                                       00040000
+          FILE-CONTROL.                                                 00050000
+              SELECT ASCII-FILE                                         00060000
+                  ASSIGN TO ASCIIIN                                     00070000
+                  ORGANIZATION IS SEQUENTIAL                            00080000
+                  FILE STATUS IS WS-ASCII-FILE-STATUS.                  00090000
+              SELECT EBCDIC-FILE                                        00100000
+                  ASSIGN TO EBCDCIN                                     00110000
+                  ORGANIZATION IS SEQUENTIAL                            00120000
+                  FILE STATUS IS WS-EBCDIC-FILE-STATUS.                 00130000
+              SELECT UTF8-FILE                                          00140000
+                  ASSIGN TO UTF8IN                                      00150000
+                  ORGANIZATION IS SEQUENTIAL                            00160000
+                  FILE STATUS IS WS-UTF8-FILE-STATUS.                   00170000
+              SELECT LONGNAMEFILE                                       00180000
+                  ASSIGN TO LONGNAM                                     00190000
+                  ORGANIZATION IS SEQUENTIAL                            00200000
+                  FILE STATUS IS WS-LONGNAMEFILE-STATUS.                00210000
+              SELECT ASCII-OUT-FILE                                     00220000
+                  ASSIGN TO ASCIIOUT                                    00230000
+                  ORGANIZATION IS SEQUENTIAL                            00240000
+                  FILE STATUS IS WS-ASCII-OUT-STATUS.                   00250000
+              SELECT EBCDIC-OUT-FILE                                    00260000
+                  ASSIGN TO EBCDCOUT                                    00270000
+                  ORGANIZATION IS SEQUENTIAL                            00280000
+                  FILE STATUS IS WS-EBCDIC-OUT-STATUS.                  00290000
+              SELECT UTF8-OUT-FILE                                      00300000
+                  ASSIGN TO UTF8OUT                                     00310000
+                  ORGANIZATION IS SEQUENTIAL                            00320000
+                  FILE STATUS IS WS-UTF8-OUT-STATUS.                    00330000
+              SELECT PANVOUT-FILE                                       00331000
+                  ASSIGN TO PANVOUT                                     00332000
+                  ORGANIZATION IS SEQUENTIAL                            00333000
+                  FILE STATUS IS WS-PANVOUT-STATUS.                     00334000
+              SELECT RESTART-FILE                                       00335000
+                  ASSIGN TO RESTART                                     00336000
+                  ORGANIZATION IS SEQUENTIAL                            00337000
+                  FILE STATUS IS WS-RESTART-FILE-STATUS.                00338000
+              SELECT AUDIT-TRAIL-FILE                                   00339000
+                  ASSIGN TO AUDITTRL                                    00339100
+                  ORGANIZATION IS SEQUENTIAL                            00339200
+                  FILE STATUS IS WS-AUDIT-TRAIL-STATUS.                 00339300
+              SELECT FLAGMSTR-FILE                                      00339400
+                  ASSIGN TO FLAGMSTR                                    00339500
+                  ORGANIZATION IS INDEXED                               00339600
+                  ACCESS MODE IS DYNAMIC                                00339700
+                  RECORD KEY IS FM-RECORD-KEY                           00339800
+                  FILE STATUS IS WS-FLAGMSTR-STATUS.                    00339900
+              SELECT INTERFACE-FILE                                     00339910
+                  ASSIGN TO INTRFACE                                    00339920
+                  ORGANIZATION IS SEQUENTIAL                            00339930
+                  FILE STATUS IS WS-INTERFACE-STATUS.                   00339940
+          DATA DIVISION.                                                00340000
+          FILE SECTION.                                                 00350000
+          FD  ASCII-FILE                                                00360000
+              RECORDING MODE IS F.                                      00370000
+          COPY ASCII_FILE.                                              00380000
+          FD  EBCDIC-FILE                                               00390000
+              RECORDING MODE IS F.                                      00400000
+          COPY EBCDIC_FILE.                                             00410000
+          FD  UTF8-FILE                                                 00420000
+              RECORDING MODE IS F.                                      00430000
+          COPY UTF8_FILE.                                               00440000
+          FD  LONGNAMEFILE                                              00450000
+              RECORDING MODE IS F.                                      00460000
+          COPY LONGNAMEFILE.                                            00470000
+          FD  ASCII-OUT-FILE                                            00480000
+              RECORDING MODE IS F.                                      00490000
+          COPY ASCII_FILE                                               00500000
+              REPLACING ==ASCII-FILE-RECORD== BY ==ASCII-OUT-RECORD==   00510000
+                        ==AF-RECORD-KEY==     BY ==AO-RECORD-KEY==      00520000
+                        ==AF-ENCODING-TAG==   BY ==AO-ENCODING-TAG==    00530000
+                        ==AF-DATA-TEXT==      BY ==AO-DATA-TEXT==.      00540000
+          FD  EBCDIC-OUT-FILE                                           00550000
+              RECORDING MODE IS F.                                      00560000
+          COPY EBCDIC_FILE                                              00570000
+              REPLACING ==EBCDIC-FILE-RECORD== BY ==EBCDIC-OUT-RECORD== 00580000
+                        ==EF-RECORD-KEY==      BY ==EO-RECORD-KEY==     00590000
+                        ==EF-ENCODING-TAG==    BY ==EO-ENCODING-TAG==   00600000
+                        ==EF-DATA-TEXT==       BY ==EO-DATA-TEXT==.     00610000
+          FD  UTF8-OUT-FILE                                             00620000
+              RECORDING MODE IS F.                                      00630000
+          COPY UTF8_FILE                                                00640000
+              REPLACING ==UTF8-FILE-RECORD== BY ==UTF8-OUT-RECORD==     00650000
+                        ==UF-RECORD-KEY==    BY ==UO-RECORD-KEY==       00660000
+                        ==UF-ENCODING-TAG==  BY ==UO-ENCODING-TAG==     00670000
+                        ==UF-DATA-TEXT==     BY ==UO-DATA-TEXT==.       00680000
+          FD  PANVOUT-FILE                                              00681000
+              RECORDING MODE IS F.                                      00682000
+          COPY PANVOUT.                                                 00683000
+          FD  RESTART-FILE                                              00684000
+              RECORDING MODE IS F.                                      00685000
+          COPY RESTARTCTL.                                              00686000
+          FD  AUDIT-TRAIL-FILE                                          00687000
+              RECORDING MODE IS F.                                      00688000
+          COPY AUDITREC.                                                00689000
+          FD  FLAGMSTR-FILE                                             00689100
+              RECORDING MODE IS F.                                      00689200
+          COPY FLAGMSTR.                                                00689300
+          FD  INTERFACE-FILE                                            00689400
+              RECORDING MODE IS F.                                      00689500
+          COPY INTRFREC.                                                00689600
+          WORKING-STORAGE SECTION.                                      00690000
+      *                                                                 00700000
+           COPY COPY1 .                                                 00720000
+      *                                                                 00730000
+           01 WS-FILE-STATUS-GROUP.                                     00740000
+              05 WS-ASCII-FILE-STATUS       PIC XX.                     00750000
+                 88 WS-ASCII-FILE-OK           VALUE '00'.              00760000
+                 88 WS-ASCII-FILE-EOF          VALUE '10'.              00770000
+              05 WS-EBCDIC-FILE-STATUS      PIC XX.                     00780000
+                 88 WS-EBCDIC-FILE-OK          VALUE '00'.              00790000
+                 88 WS-EBCDIC-FILE-EOF         VALUE '10'.              00800000
+              05 WS-UTF8-FILE-STATUS        PIC XX.                     00810000
+                 88 WS-UTF8-FILE-OK            VALUE '00'.              00820000
+                 88 WS-UTF8-FILE-EOF           VALUE '10'.              00830000
+              05 WS-LONGNAMEFILE-STATUS     PIC XX.                     00840000
+                 88 WS-LONGNAMEFILE-OK         VALUE '00'.              00850000
+                 88 WS-LONGNAMEFILE-EOF        VALUE '10'.              00860000
+              05 WS-ASCII-OUT-STATUS        PIC XX.                     00870000
+              05 WS-EBCDIC-OUT-STATUS       PIC XX.                     00880000
+              05 WS-UTF8-OUT-STATUS         PIC XX.                     00890000
+              05 WS-PANVOUT-STATUS          PIC XX.                     00891000
+              05 WS-RESTART-FILE-STATUS     PIC XX.                     00892000
+                 88 WS-RESTART-FILE-OK         VALUE '00'.              00893000
+                 88 WS-RESTART-FILE-NOT-FOUND  VALUE '35'.              00894000
+              05 WS-AUDIT-TRAIL-STATUS      PIC XX.                     00895000
+                 88 WS-AUDIT-TRAIL-OK          VALUE '00'.              00895100
+                 88 WS-AUDIT-TRAIL-NOT-FOUND   VALUE '35'.              00895200
+              05 WS-FLAGMSTR-STATUS         PIC XX.                     00896000
+              05 WS-INTERFACE-STATUS        PIC XX.                     00897000
+      *                                                                 00900000
+           01 WS-XLATE-TABLES.                                          00910000
+              05 WS-ASCII-CHAR-SET.                                     00920000
+                 10 FILLER PIC X(19) VALUE " ABCDEFGHIJKLMNOPQR".       00930000
+                 10 FILLER PIC X(18) VALUE "STUVWXYZ0123456789".        00940000
+              05 WS-EBCDIC-CHAR-SET.                                    00950000
+                 10 FILLER PIC X(19)                                    00960000
+                    VALUE X"40C1C2C3C4C5C6C7C8C9D1D2D3D4D5D6D7D8D9".    00970000
+                 10 FILLER PIC X(18)                                    00980000
+                    VALUE X"E2E3E4E5E6E7E8E9F0F1F2F3F4F5F6F7F8F9".      00990000
+      *                                                                 01000000
+           01 WS-UTF8-VALIDATION.                                       01010000
+              05 WS-UTF8-BYTE-INDEX   PIC 9(3).                         01020000
+              05 WS-UTF8-BYTE-VALUE   PIC 9(3).                         01030000
+              05 WS-UTF8-BYTE-NUMERIC PIC 9(3).                         01031000
+              05 WS-UTF8-CONT-NEEDED  PIC 9(1) VALUE 0.                 01032000
+              05 WS-UTF8-INVALID-SW   PIC X VALUE 'N'.                  01040000
+                 88 WS-UTF8-RECORD-INVALID     VALUE 'Y'.               01050000
+      *                                                                 01060000
+           01 WS-CHECKPOINT-CONTROL.                                    01070000
+              05 WS-RESTART-SKIP-COUNT    PIC 9(09) VALUE ZERO.         01090000
+              05 WS-CHECKPOINT-COUNT      PIC 9(09) VALUE ZERO.         01100000
+              05 WS-SKIP-COUNTER          PIC 9(09) VALUE ZERO.         01110000
+      *                                                                 01120000
+           01 WS-AUDIT-PREVIOUS-VALUES.                                 01121000
+              05 WS-PREV-FELDH            PIC X VALUE SPACE.            01122000
+              05 WS-PREV-FELDI            PIC X VALUE SPACE.            01123000
+      *                                                                 01123100
+      *    TABLE VIEW OF THE TWO AUDITED-FLAG "PRIOR VALUE" HOLDERS     01123200
+      *    ABOVE, SUBSCRIPTED BY WS-AUDIT-IDX SO 2380-LOG-FLAG-         01123300
+      *    TRANSITION IN COPY4 CAN SERVE BOTH FELDH AND FELDI FROM ONE  01123400
+      *    PARAGRAPH INSTEAD OF TWO NEARLY IDENTICAL ONES.              01123500
+           01 WS-PREV-FLAG-TABLE REDEFINES WS-AUDIT-PREVIOUS-VALUES.    01123600
+              05 WS-PREV-FLAG-ENTRY       PIC X OCCURS 2 TIMES.         01123700
+      *                                                                 01123800
+      *    FIELD NAME TEXT FOR EACH AUDITED FLAG, IN THE SAME ORDER AS  01123900
+      *    WS-PREV-FLAG-ENTRY AND WS-CONTROL-FLAG-ENTRY(5) THRU (6),    01124100
+      *    FOR AT-FIELD-NAME ON THE AUDIT-TRAIL RECORD.                 01124200
+           01 WS-AUDIT-FLAG-NAME-TABLE.                                 01124300
+              05 FILLER                   PIC X(05) VALUE 'FELDH'.      01124400
+              05 FILLER                   PIC X(05) VALUE 'FELDI'.      01124500
+           01 WS-AUDIT-FLAG-NAMES REDEFINES WS-AUDIT-FLAG-NAME-TABLE.   01124600
+              05 WS-AUDIT-FLAG-NAME       PIC X(05) OCCURS 2 TIMES.     01124700
+      *                                                                 01124800
+           01 WS-INTERFACE-RECORD-COUNT   PIC 9(09) VALUE ZERO.         01125000
+      *                                                                 01126000
+           01 WS-RETURN-CODE-SW PIC X VALUE 'N'.                        01140000
+              88 WS-JOB-FAILED VALUE 'Y'.                               01150000
+      *                                                                 01160000
+           COPY COPY3 .                                                 01210000
+      *                                                                 01220000
+           01  WS-CONTROL-FLAGS.                                        01230000
+               05  FELDA PIC X.                                         01250000
+               05  FELDB PIC X.                                         01260000
+               05  FELDC PIC X.                                         01270000
+               05  FELDD PIC X.                                         01280000
+               05  FELDH PIC X.                                         01290000
+               05  FELDI PIC X.                                         01300000
+               05  FELDP PIC X.                                         01240000
+      *                                                                 01310000
+      *    WS-CONTROL-FLAGS-TABLE GIVES SUBSCRIPTED ACCESS TO THE SAME  01320000
+      *    SEVEN FLAG BYTES ABOVE FOR BULK OPERATIONS (E.G. RESETTING   01330000
+      *    THEM ALL AT INITIALIZE TIME) WITHOUT DISTURBING THE BY-NAME  01340000
+      *    REFERENCES (FELDA, FELDH, ETC.) EVERY OTHER PARAGRAPH USES.  01350000
+      *    ENTRIES 1-6 (FELDA,B,C,D,H,I) LINE UP WITH THE SAME ORDER    01351000
+      *    USED BY LONGNAMEFILE-FLAG-SOURCE-ENTRY AND PV-FLAG-ENTRY;    01352000
+      *    ENTRIES 1-4 ALSO LINE UP WITH FM-FLAG-ENTRY.  FELDP IS       01353000
+      *    LEGACY AND NOT PART OF ANY OF THE THREE TABLES, SO IT IS     01354000
+      *    KEPT AT ENTRY 7, PAST THE END OF THE RANGES THOSE TABLES     01355000
+      *    LOOP OVER.                                                   01356000
+           01  WS-CONTROL-FLAGS-TABLE REDEFINES WS-CONTROL-FLAGS.       01360000
+               05  WS-CONTROL-FLAG-ENTRY PIC X                          01370000
+                   OCCURS 7 TIMES.                                      01380000
+      *                                                                 01385000
+      *    PLAIN SUBSCRIPTS (NOT INDEXED BY) SO THE SAME WORKING-       01386000
+      *    STORAGE ITEM CAN SUBSCRIPT WS-CONTROL-FLAG-ENTRY AS WELL AS  01387000
+      *    LONGNAMEFILE-FLAG-SOURCE-ENTRY, PV-FLAG-ENTRY AND            01388000
+      *    FM-FLAG-ENTRY -- THE SAME STYLE ALREADY USED FOR             01389000
+      *    WS-UTF8-BYTE-INDEX ABOVE.                                    01389100
+           01  WS-FLAG-IDX                 PIC 9(1).                    01389200
+           01  WS-AUDIT-IDX                PIC 9(1).                    01389300
+      *                                                                 01400000
+           PROCEDURE      DIVISION.                                     01410000
+               COPY COPY4     .                                         01300000
+               COPY COPY5     .                                         01310000
