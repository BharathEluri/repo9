@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.                                         00000010
+          PROGRAM-ID.    PANVMNT.                                       00000020
+          ENVIRONMENT    DIVISION.                                      00000030
+          DATA           DIVISION.                                      00000040
+          WORKING-STORAGE SECTION.                                      00000050
+      *                                                                 00000060
+      *    PANVMNT  --  ONLINE FLAG MAINTENANCE TRANSACTION.  LETS      00000070
+      *               OPERATIONS LOOK UP A LONGNAMEFILE RECORD BY KEY   00000080
+      *               AGAINST FLAGMSTR AND VIEW/CORRECT ITS             00000090
+      *               FELDA/FELDB/FELDC/FELDD VALUES WITHOUT WAITING    00000100
+      *               FOR THE NEXT PANVINCL BATCH CYCLE.                00000110
+      *                                                                 00000120
+           COPY PANVMN1.                                                00000130
+      *                                                                 00000140
+           COPY FLAGMSTR.                                               00000150
+      *                                                                 00000160
+           COPY DFHAID.                                                 00000170
+      *                                                                 00000180
+           01  WS-RESP                  PIC S9(08) COMP.                00000190
+      *                                                                 00000195
+      *    RETURNED ON EVERY EXEC CICS RETURN SO EIBCALEN IS NON-ZERO   00000196
+      *    ON THE NEXT PSEUDO-CONVERSATIONAL ENTRY -- DFHCOMMAREA       00000197
+      *    ITSELF CANNOT BE USED HERE BECAUSE IT IS UNADDRESSABLE       00000198
+      *    LINKAGE SECTION STORAGE ON THE VERY FIRST INVOCATION.        00000199
+           01  WS-DUMMY-COMMAREA         PIC X(1).                      00000200
+      *                                                                 00000201
+          LINKAGE       SECTION.                                        00000210
+           01  DFHCOMMAREA              PIC X(10).                      00000220
+      *                                                                 00000230
+          PROCEDURE      DIVISION.                                      00000240
+           0000-MAIN-CONTROL.                                           00000250
+               EXEC CICS HANDLE CONDITION                               00000260
+                    MAPFAIL(0100-SEND-INITIAL-MAP)                      00000270
+               END-EXEC                                                 00000290
+               IF EIBCALEN = 0                                          00000300
+                   PERFORM 0100-SEND-INITIAL-MAP                        00000310
+               ELSE                                                     00000320
+                   PERFORM 0200-RECEIVE-AND-UPDATE                      00000330
+               END-IF                                                   00000340
+               EXEC CICS RETURN                                         00000350
+                    TRANSID('PANV')                                     00000360
+                    COMMAREA(WS-DUMMY-COMMAREA)                         00000370
+                    LENGTH(1)                                           00000380
+               END-EXEC                                                 00000390
+               GOBACK.                                                  00000400
+      *                                                                 00000410
+           0100-SEND-INITIAL-MAP.                                       00000420
+               MOVE LOW-VALUES TO PANVMN1O                              00000430
+               EXEC CICS SEND MAP('PANVMN1')                            00000440
+                    MAPSET('PANVMAP')                                   00000450
+                    ERASE                                               00000460
+               END-EXEC                                                 00000470
+               EXEC CICS RETURN                                         00000480
+                    TRANSID('PANV')                                     00000490
+                    COMMAREA(WS-DUMMY-COMMAREA)                         00000500
+                    LENGTH(1)                                           00000510
+               END-EXEC.                                                00000520
+      *                                                                 00000530
+           0200-RECEIVE-AND-UPDATE.                                     00000540
+               EXEC CICS RECEIVE MAP('PANVMN1')                         00000550
+                    MAPSET('PANVMAP')                                   00000560
+                    INTO(PANVMN1I)                                      00000570
+               END-EXEC                                                 00000580
+               MOVE KEYFLDI TO FM-RECORD-KEY                            00000590
+               EXEC CICS READ FILE('FLAGMSTR')                          00000600
+                    INTO(FLAGMSTR-RECORD)                               00000610
+                    RIDFLD(FM-RECORD-KEY)                               00000620
+                    RESP(WS-RESP)                                       00000630
+               END-EXEC                                                 00000640
+               IF WS-RESP = DFHRESP(NORMAL)                             00000650
+                   MOVE FM-FELDA TO FELDAFLDO                           00000660
+                   MOVE FM-FELDB TO FELDBFLDO                           00000670
+                   MOVE FM-FELDC TO FELDCFLDO                           00000680
+                   MOVE FM-FELDD TO FELDDFLDO                           00000690
+                   IF FELDAFLDI NOT = SPACES                            00000700
+                       MOVE FELDAFLDI TO FM-FELDA                       00000710
+                       MOVE FELDBFLDI TO FM-FELDB                       00000720
+                       MOVE FELDCFLDI TO FM-FELDC                       00000730
+                       MOVE FELDDFLDI TO FM-FELDD                       00000740
+                       EXEC CICS REWRITE FILE('FLAGMSTR')               00000750
+                            FROM(FLAGMSTR-RECORD)                       00000760
+                       END-EXEC                                         00000770
+                       MOVE 'RECORD UPDATED' TO MSGFLDO                 00000780
+                   ELSE                                                 00000790
+                       MOVE 'RECORD FOUND' TO MSGFLDO                   00000800
+                   END-IF                                               00000810
+                   EXEC CICS SEND MAP('PANVMN1')                        00000820
+                        MAPSET('PANVMAP')                               00000830
+                        DATAONLY                                        00000840
+                   END-EXEC                                             00000850
+               ELSE                                                     00000860
+                   PERFORM 0300-RECORD-NOT-FOUND                        00000870
+               END-IF.                                                  00000880
+      *                                                                 00000890
+           0300-RECORD-NOT-FOUND.                                       00000900
+               MOVE 'RECORD NOT FOUND' TO MSGFLDO                       00000910
+               EXEC CICS SEND MAP('PANVMN1')                            00000920
+                    MAPSET('PANVMAP')                                   00000930
+                    DATAONLY                                            00000940
+               END-EXEC.                                                00000950
