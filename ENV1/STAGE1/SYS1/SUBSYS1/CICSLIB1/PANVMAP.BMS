@@ -0,0 +1,68 @@
+      *                                                                 00010000
+      *    PANVMAP  --  BMS MAPSET FOR THE PANVMNT ONLINE FLAG          00020000
+      *               MAINTENANCE TRANSACTION.  MAP PANVMN1 LETS        00030000
+      *               OPERATIONS LOOK UP A RECORD BY KEY AND VIEW OR    00040000
+      *               CORRECT ITS FELDA/FELDB/FELDC/FELDD VALUES.       00050000
+      *                                                                 00060000
+PANVMAP  DFHMSD TYPE=&SYSPARM,                                         X
+                        MODE=INOUT,                                    X
+                        LANG=COBOL,                                    X
+                        CTRL=(FREEKB,FRSET),                           X
+                        TIOAPFX=YES,                                   X
+                        STORAGE=AUTO
+*
+PANVMN1  DFHMDI SIZE=(24,80),                                          X
+                        LINE=1,                                        X
+                        COLUMN=1
+*
+TITLE1   DFHMDF POS=(1,1),                                             X
+                        LENGTH=40,                                     X
+                        ATTRB=(PROT,BRT),                              X
+                        INITIAL='PANVMNT - FLAG MAINTENANCE'
+*
+KEYLBL   DFHMDF POS=(3,1),                                             X
+                        LENGTH=10,                                     X
+                        ATTRB=(PROT),                                  X
+                        INITIAL='RECORD KEY'
+KEYFLD   DFHMDF POS=(3,12),                                            X
+                        LENGTH=10,                                     X
+                        ATTRB=(UNPROT,IC)
+*
+FELDALBL DFHMDF POS=(5,1),                                             X
+                        LENGTH=6,                                      X
+                        ATTRB=(PROT),                                  X
+                        INITIAL='FELDA:'
+FELDAFLD DFHMDF POS=(5,8),                                             X
+                        LENGTH=1,                                      X
+                        ATTRB=(UNPROT)
+*
+FELDBLBL DFHMDF POS=(6,1),                                             X
+                        LENGTH=6,                                      X
+                        ATTRB=(PROT),                                  X
+                        INITIAL='FELDB:'
+FELDBFLD DFHMDF POS=(6,8),                                             X
+                        LENGTH=1,                                      X
+                        ATTRB=(UNPROT)
+*
+FELDCLBL DFHMDF POS=(7,1),                                             X
+                        LENGTH=6,                                      X
+                        ATTRB=(PROT),                                  X
+                        INITIAL='FELDC:'
+FELDCFLD DFHMDF POS=(7,8),                                             X
+                        LENGTH=1,                                      X
+                        ATTRB=(UNPROT)
+*
+FELDDLBL DFHMDF POS=(8,1),                                             X
+                        LENGTH=6,                                      X
+                        ATTRB=(PROT),                                  X
+                        INITIAL='FELDD:'
+FELDDFLD DFHMDF POS=(8,8),                                             X
+                        LENGTH=1,                                      X
+                        ATTRB=(UNPROT)
+*
+MSGFLD   DFHMDF POS=(22,1),                                            X
+                        LENGTH=79,                                     X
+                        ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
